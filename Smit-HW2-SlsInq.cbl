@@ -0,0 +1,128 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SLSINQ.
+000030 AUTHOR. J SMITH.
+000040 INSTALLATION. ACCOUNTING SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*----------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                              *
+000110*  08/09/2026  JS   ORIGINAL PROGRAM.  PROMPTS FOR A          *
+000120*                   SALESPERSON NAME AND STARTS/READS         *
+000130*                   SALES-FILE ON ITS NAME-OUT ALTERNATE       *
+000140*                   KEY, DISPLAYING EVERY SAME-DAY SALE        *
+000150*                   POSTED FOR THAT NAME BY TRANS.             *
+000160*  08/09/2026  JS   SALES-FILE'S SELECT NOW NAMES A            *
+000170*                   WORKING-STORAGE FIELD INSTEAD OF A         *
+000180*                   LITERAL.  105-ASSIGN-FILENAME-RTN BUILDS   *
+000190*                   THE SAME BASE-NAME-PLUS-RUN-DATE FILE      *
+000200*                   NAME AS TRANS DOES, SO THIS INQUIRY KEEPS  *
+000210*                   FINDING TODAY'S SALES-FILE AFTER TRANS     *
+000220*                   STARTED DATE-STAMPING ITS OUTPUT.          *
+000230*  08/09/2026  JS   INQ-SALESFILE-STATUS IS NOW CHECKED RIGHT   *
+000240*                   AFTER OPEN INPUT SALES-FILE, SO A LOOKUP     *
+000250*                   AGAINST A SALES-FILE THAT DOESN'T EXIST YET  *
+000260*                   ABENDS WITH A CLEAR MESSAGE INSTEAD OF        *
+000270*                   SILENTLY REPORTING NO SALES FOUND.            *
+000280*----------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SALES-FILE
+000330         ASSIGN TO INQ-SALES-FILE-NAME
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS SALES-SEQ-NO
+000370         ALTERNATE RECORD KEY IS NAME-OUT WITH DUPLICATES
+000380         FILE STATUS IS INQ-SALESFILE-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD SALES-FILE.
+000420 01 SALES-REC.
+000430    05 SALES-SEQ-NO         PIC 9(07).
+000440    05 NAME-OUT             PIC X(20).
+000450    05 TOTAL-PRICE-OUT      PIC 9(6)V99.
+000460    05 PRE-DISCOUNT-AMT-OUT PIC 9(6)V99.
+000470    05 DISCOUNT-RATE-OUT    PIC V999.
+000480    05 TAX-AMOUNT-OUT       PIC 9(6)V99.
+000490    05 NET-TOTAL-OUT        PIC 9(6)V99.
+000500 WORKING-STORAGE SECTION.
+000510 77 INQ-SALESFILE-STATUS    PIC XX VALUE SPACES.
+000520 77 INQ-SEARCH-NAME         PIC X(20) VALUE SPACES.
+000530 77 INQ-DISPLAY-AMOUNT      PIC ZZZ,ZZ9.99.
+000540 77 INQ-DISPLAY-RATE        PIC .999.
+000550 77 INQ-MATCH-COUNT         PIC 9(05) COMP VALUE ZERO.
+000560 77 INQ-MORE-RECORDS-SW     PIC X(01) VALUE 'Y'.
+000570     88 INQ-MORE-RECORDS            VALUE 'Y'.
+000580     88 INQ-NO-MORE-RECORDS         VALUE 'N'.
+000590 77 INQ-RUN-DATE             PIC 9(08) VALUE ZERO.
+000600 77 INQ-OUTPUT-BASE-NAME     PIC X(60) VALUE SPACES.
+000610 77 INQ-ENV-VALUE            PIC X(80) VALUE SPACES.
+000620 77 INQ-SALES-FILE-NAME      PIC X(80) VALUE SPACES.
+000630 PROCEDURE DIVISION.
+000640 100-MAIN-MODULE.
+000650     PERFORM 105-ASSIGN-FILENAME-RTN
+000660     DISPLAY 'ENTER SALESPERSON NAME TO INQUIRE ON: '
+000670     ACCEPT INQ-SEARCH-NAME
+000680     OPEN INPUT SALES-FILE
+000690     IF INQ-SALESFILE-STATUS NOT = '00'
+000700         DISPLAY 'SALES-FILE OPEN ERROR, STATUS '
+000710             INQ-SALESFILE-STATUS
+000720         MOVE 16 TO RETURN-CODE
+000730         STOP RUN
+000740     END-IF
+000750     MOVE INQ-SEARCH-NAME TO NAME-OUT
+000760     START SALES-FILE KEY IS = NAME-OUT
+000770         INVALID KEY
+000780             SET INQ-NO-MORE-RECORDS TO TRUE
+000790         NOT INVALID KEY
+000800             SET INQ-MORE-RECORDS TO TRUE
+000810     END-START
+000820     PERFORM 200-DISPLAY-MATCHES-RTN UNTIL INQ-NO-MORE-RECORDS
+000830     IF INQ-MATCH-COUNT = ZERO
+000840         DISPLAY 'NO SALES FOUND FOR ' INQ-SEARCH-NAME
+000850     END-IF
+000860     CLOSE SALES-FILE
+000870     STOP RUN.
+000880 105-ASSIGN-FILENAME-RTN.
+000890     MOVE SPACES TO INQ-ENV-VALUE
+000900     ACCEPT INQ-ENV-VALUE FROM ENVIRONMENT 'TRANS_RUN_DATE'
+000910     IF INQ-ENV-VALUE = SPACES
+000920         ACCEPT INQ-RUN-DATE FROM DATE YYYYMMDD
+000930     ELSE
+000940         MOVE INQ-ENV-VALUE(1:8) TO INQ-RUN-DATE
+000950     END-IF
+000960     MOVE SPACES TO INQ-ENV-VALUE
+000970     ACCEPT INQ-ENV-VALUE FROM ENVIRONMENT 'TRANS_OUTPUT_BASE'
+000980     IF INQ-ENV-VALUE = SPACES
+000990       MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransOutput'
+001000         TO INQ-OUTPUT-BASE-NAME
+001010     ELSE
+001020         MOVE INQ-ENV-VALUE TO INQ-OUTPUT-BASE-NAME
+001030     END-IF
+001040     MOVE SPACES TO INQ-SALES-FILE-NAME
+001050     STRING INQ-OUTPUT-BASE-NAME DELIMITED BY SPACE
+001060         '-' DELIMITED BY SIZE
+001070         INQ-RUN-DATE DELIMITED BY SIZE
+001080         '.TXT' DELIMITED BY SIZE
+001090         INTO INQ-SALES-FILE-NAME
+001100     END-STRING.
+001110 200-DISPLAY-MATCHES-RTN.
+001120     READ SALES-FILE NEXT RECORD
+001130         AT END
+001140             SET INQ-NO-MORE-RECORDS TO TRUE
+001150         NOT AT END
+001160             IF NAME-OUT NOT = INQ-SEARCH-NAME
+001170                 SET INQ-NO-MORE-RECORDS TO TRUE
+001180             ELSE
+001190                 ADD 1 TO INQ-MATCH-COUNT
+001200                 MOVE TOTAL-PRICE-OUT TO INQ-DISPLAY-AMOUNT
+001210                 DISPLAY NAME-OUT ' SEQ# ' SALES-SEQ-NO
+001220                     ' GROSS ' INQ-DISPLAY-AMOUNT
+001230                 MOVE NET-TOTAL-OUT TO INQ-DISPLAY-AMOUNT
+001240                 DISPLAY '     NET TOTAL ' INQ-DISPLAY-AMOUNT
+001250                 MOVE DISCOUNT-RATE-OUT TO INQ-DISPLAY-RATE
+001260                 DISPLAY '     DISCOUNT RATE ' INQ-DISPLAY-RATE
+001270         END-IF
+001280     END-READ.

@@ -1,45 +1,657 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRANS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TRANS-FILE
-               ASSIGN TO
-               '\\client\E$\COBOL\Homework2\Smit-HW2-TransInput.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SALES-FILE
-               ASSIGN TO
-               '\\client\E$\COBOL\Homework2\Smit-HW2-TransOutput.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD TRANS-FILE.
-       01 TRANS-REC.
-          05 NAME-IN         PIC X(20).
-          05 UNIT-PRICE-IN   PIC 9(3)V99.
-          05 QTY-SOLD-IN     PIC 999.
-       FD SALES-FILE.
-       01 SALES-REC.
-          05 NAME-OUT        PIC X(20).
-          05 TOTAL-PRICE-OUT PIC 9(6)V99.
-       WORKING-STORAGE SECTION.
-       01 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
-       PROCEDURE DIVISION.
-       100-MAIN-MODULE.
-           OPEN INPUT TRANS-FILE
-                OUTPUT SALES-FILE
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-                READ TRANS-FILE
-                   AT END
-                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       PERFORM 200-CALC-RTN
-                END-READ
-           END-PERFORM
-           CLOSE TRANS-FILE
-                 SALES-FILE
-           STOP RUN.
-       200-CALC-RTN.
-           MOVE NAME-IN TO NAME-OUT
-           MULTIPLY UNIT-PRICE-IN BY QTY-SOLD-IN GIVING TOTAL-PRICE-OUT
-           WRITE SALES-REC.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TRANS.
+000030 AUTHOR. J SMITH.
+000040 INSTALLATION. ACCOUNTING SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*----------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                              *
+000110*  01/15/2019  JS   ORIGINAL PROGRAM - READS TRANS-FILE,      *
+000120*                   COMPUTES TOTAL-PRICE-OUT, WRITES          *
+000130*                   SALES-FILE.                               *
+000140*  08/09/2026  JS   ADDED EDITING OF UNIT-PRICE-IN,            *
+000150*                   QTY-SOLD-IN AND NAME-IN IN 200-CALC-RTN.  *
+000160*                   RECORDS THAT FAIL EDITING NOW WRITE TO     *
+000170*                   REJECT-FILE WITH A REASON CODE INSTEAD    *
+000180*                   OF POSTING TO SALES-FILE.                 *
+000190*  08/09/2026  JS   ADDED CONTROL-FILE CARRYING RECORD-COUNT   *
+000200*                   AND DOLLAR CONTROL TOTALS FOR THE RUN,     *
+000210*                   WRITTEN BY 300-WRITE-CONTROLS-RTN.        *
+000220*  08/09/2026  JS   ADDED CHECKPOINT-FILE.  TRANS NOW WRITES   *
+000230*                   A CHECKPOINT EVERY TRN-CHECKPOINT-INTERVAL *
+000240*                   RECORDS AND, ON A RESTART, SKIPS RECORDS   *
+000250*                   ALREADY POSTED BY A PRIOR INCOMPLETE RUN.  *
+000260*  08/09/2026  JS   ADDED PRODUCT-CODE-IN TO TRANS-REC AND A    *
+000270*                   LOOKUP AGAINST PRODUCT-MASTER-FILE IN      *
+000280*                   220-LOOKUP-PRODUCT-RTN.  UNIT-PRICE-OUT IS *
+000290*                   NOW TAKEN FROM THE MASTER, NOT FROM THE    *
+000300*                   TRANSACTION.  UNMATCHED CODES ARE REJECTED.*
+000310*                   THE OLD UNIT-PRICE-IN-ZERO EDIT IS DROPPED *
+000320*                   SINCE THE TRANSACTION PRICE IS NO LONGER   *
+000330*                   AUTHORITATIVE.                             *
+000340*  08/09/2026  JS   ADDED AUDIT-LOG-FILE.  EACH RUN NOW         *
+000350*                   APPENDS ONE LINE WITH THE RUN DATE AND      *
+000360*                   RECORD/DOLLAR TOTALS TO A STANDING LOG      *
+000370*                   SO A COMPLETED RUN CAN BE PROVEN AFTER      *
+000380*                   THE FACT.                                   *
+000390*  08/09/2026  JS   ADDED VOLUME-DISCOUNT TIERS IN A NEW        *
+000400*                   225-APPLY-DISCOUNT-RTN, PERFORMED FROM      *
+000410*                   200-CALC-RTN BEFORE TOTAL-PRICE-OUT IS      *
+000420*                   COMPUTED.  PRE-DISCOUNT-AMT-OUT AND          *
+000430*                   DISCOUNT-RATE-OUT ARE NOW CARRIED ON        *
+000440*                   SALES-REC ALONGSIDE THE DISCOUNTED           *
+000450*                   TOTAL-PRICE-OUT.                             *
+000460*  08/09/2026  JS   ADDED TAX-RATE-FILE, KEYED ON THE SAME       *
+000470*                   CODE DOMAIN AS PRODUCT-CODE-IN.  A NEW       *
+000480*                   227-APPLY-TAX-RTN LOOKS UP THE RATE AND      *
+000490*                   COMPUTES TAX-AMOUNT-OUT AND NET-TOTAL-OUT    *
+000500*                   ON SALES-REC.  A CODE NOT ON THE TAX TABLE   *
+000510*                   IS TAXED AT ZERO RATHER THAN REJECTED.       *
+000520*  08/09/2026  JS   CONVERTED SALES-FILE TO AN INDEXED FILE      *
+000530*                   KEYED ON A NEW SALES-SEQ-NO FIELD, WITH      *
+000540*                   NAME-OUT CARRIED AS A DUPLICATES-ALLOWED     *
+000550*                   ALTERNATE KEY, SO A SAME-DAY LOOKUP BY       *
+000560*                   NAME CAN BE DONE WITHOUT A FULL FILE SCAN.   *
+000570*                   SEE THE NEW SLSINQ INQUIRY PROGRAM.          *
+000580*  08/09/2026  JS   FILE-CONTROL ASSIGN CLAUSES NOW NAME A       *
+000590*                   WORKING-STORAGE FIELD INSTEAD OF A LITERAL   *
+000600*                   PATH.  105-ASSIGN-FILENAMES-RTN LOADS EACH   *
+000610*                   ONE FROM AN ENVIRONMENT VARIABLE, FALLING    *
+000620*                   BACK TO THE ORIGINAL HARDCODED PATH WHEN     *
+000630*                   THE VARIABLE IS NOT SET, AND BUILDS THE      *
+000640*                   SALES-FILE NAME WITH THE RUN DATE STAMPED    *
+000650*                   INTO IT SO EACH DAY'S OUTPUT GETS ITS OWN    *
+000660*                   FILE INSTEAD OF OVERWRITING YESTERDAY'S.     *
+000670*  08/09/2026  JS   220-LOOKUP-PRODUCT-RTN NOW REJECTS A         *
+000680*                   MATCHED PRODUCT WHOSE UNIT-PRICE-MST IS      *
+000690*                   ZERO INSTEAD OF POSTING A $0.00 SALE.        *
+000700*                   227-APPLY-TAX-RTN NOW REJECTS A CODE NOT     *
+000710*                   ON TAX-RATE-FILE INSTEAD OF DEFAULTING TO A  *
+000720*                   ZERO RATE, SO TAX-AMOUNT-OUT IS NEVER        *
+000730*                   SILENTLY UNDERSTATED.  290-CHECKPOINT-CHECK- *
+000740*                   RTN NO LONGER FIRES DURING THE RESTART SKIP  *
+000750*                   PHASE, SO A CHECKPOINT CAN NO LONGER BE      *
+000760*                   OVERWRITTEN WITH A SMALLER RECORDS-READ      *
+000770*                   COUNT THAN A PRIOR RUN ALREADY POSTED.       *
+000780*  08/09/2026  JS   290-CHECKPOINT-CHECK-RTN NOW WRITES A         *
+000790*                   CHECKPOINT AFTER EVERY POSTED RECORD          *
+000800*                   INSTEAD OF EVERY TRN-CHECKPOINT-INTERVAL      *
+000810*                   RECORDS, SINCE SALES-FILE ITSELF IS WRITTEN   *
+000820*                   ONE RECORD AT A TIME - A PERIODIC CHECKPOINT  *
+000830*                   LEFT A GAP WHERE A RESTART WOULD RE-DERIVE    *
+000840*                   SALES-SEQ-NO VALUES ALREADY POSTED AND ABEND  *
+000850*                   ON THE DUPLICATE KEY.  THE CHECKPOINT NOW     *
+000860*                   ALSO CARRIES THE ORIGINAL RUN'S CKPT-RUN-DATE *
+000870*                   BACK INTO TRN-RUN-DATE ON A RESTART, BEFORE   *
+000880*                   TRN-SALES-FILE-NAME IS BUILT, SO A RESTART    *
+000890*                   ON A LATER CALENDAR DAY STILL OPENS THE       *
+000900*                   ORIGINAL RUN'S SALES-FILE INSTEAD OF TODAY'S. *
+000910*                   OPEN I-O SALES-FILE, OPEN OUTPUT CHECKPOINT-  *
+000920*                   FILE AND WRITE CHECKPOINT-REC ARE NOW ALSO    *
+000930*                   STATUS-CHECKED.  227-APPLY-TAX-RTN'S NET-     *
+000940*                   TOTAL-OUT ADD NOW HAS AN ON SIZE ERROR THAT   *
+000950*                   REJECTS THE RECORD INSTEAD OF TRUNCATING A    *
+000960*                   TOTAL TOO LARGE FOR THE FIELD.                *
+000970*  08/09/2026  JS   OPEN EXTEND AUDIT-LOG-FILE AND WRITE            *
+000980*                   AUDIT-LOG-REC ARE NOW STATUS-CHECKED, AND SO    *
+000990*                   ARE OPEN INPUT PRODUCT-MASTER-FILE AND          *
+001000*                   OPEN INPUT TAX-RATE-FILE, WHICH COULD FAIL      *
+001010*                   SILENTLY ON A TRANS-FILE WITH NO QUALIFYING     *
+001020*                   RECORDS SINCE NEITHER FILE IS OTHERWISE READ    *
+001030*                   UNTIL 220-LOOKUP-PRODUCT-RTN/227-APPLY-TAX-RTN  *
+001040*                   RUN.  CHECKPOINT-FILE IS NOW A RELATIVE FILE    *
+001050*                   OPENED I-O ONCE FOR THE RUN (104-OPEN-          *
+001060*                   CHECKPOINT-RTN) INSTEAD OF BEING OPENED AND     *
+001070*                   CLOSED ON EVERY CALL TO 296-WRITE-CHECKPOINT-   *
+001080*                   RTN, WHICH WROTE THE CHECKPOINT ONCE PER        *
+001090*                   TRANS-FILE RECORD; 296 NOW REWRITES THE SAME    *
+001100*                   RELATIVE RECORD 1 IN PLACE AFTER THE FIRST      *
+001110*                   WRITE.  THE SECOND PASS'S CLAIM THAT THIS KEPT  *
+001120*                   THE CHECKPOINT ALWAYS IN STEP WITH SALES-FILE   *
+001130*                   OVERSTATED THE FIX - WRITE SALES-REC AND THE    *
+001140*                   CHECKPOINT UPDATE ARE STILL TWO SEPARATE I/O    *
+001150*                   OPERATIONS, SO A CRASH BETWEEN THEM CAN STILL   *
+001160*                   LEAVE A POSTED ROW THE CHECKPOINT DOESN'T KNOW  *
+001170*                   ABOUT.  ON A RESTART, 115-DERIVE-SALES-SEQ-RTN  *
+001180*                   NOW RE-DERIVES TRN-SALES-SEQ-NO FROM SALES-     *
+001190*                   FILE'S OWN HIGH KEY (A START/READ NEXT SCAN)    *
+001200*                   INSTEAD OF TRUSTING CKPT-LAST-SEQ-NO, SO THE    *
+001210*                   NEXT SALES-SEQ-NO ASSIGNED CAN NO LONGER        *
+001220*                   COLLIDE WITH ONE ALREADY ON THE FILE.  A        *
+001230*                   TRANSACTION RECORD CAUGHT IN THAT GAP CAN       *
+001240*                   STILL BE REPROCESSED AND POSTED A SECOND TIME   *
+001250*                   UNDER A NEW SEQ NO - THIS FIX CLOSES THE        *
+001260*                   DUPLICATE-KEY ABEND, NOT THE SMALLER RISK OF    *
+001270*                   AN OCCASIONAL DOUBLE-POSTED RECORD ON A CRASH   *
+001280*                   MID-CHECKPOINT.                                 *
+001290*----------------------------------------------------------*
+001300 ENVIRONMENT DIVISION.
+001310 INPUT-OUTPUT SECTION.
+001320 FILE-CONTROL.
+001330     SELECT TRANS-FILE
+001340         ASSIGN TO TRN-INPUT-FILE-NAME
+001350         ORGANIZATION IS LINE SEQUENTIAL.
+001360     SELECT SALES-FILE
+001370         ASSIGN TO TRN-SALES-FILE-NAME
+001380         ORGANIZATION IS INDEXED
+001390         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS SALES-SEQ-NO
+001410         ALTERNATE RECORD KEY IS NAME-OUT WITH DUPLICATES
+001420         FILE STATUS IS TRN-SALESFILE-STATUS.
+001430     SELECT REJECT-FILE
+001440         ASSIGN TO TRN-REJECT-FILE-NAME
+001450         ORGANIZATION IS LINE SEQUENTIAL.
+001460     SELECT CONTROL-FILE
+001470         ASSIGN TO TRN-CONTROL-FILE-NAME
+001480         ORGANIZATION IS LINE SEQUENTIAL.
+001490     SELECT CHECKPOINT-FILE
+001500         ASSIGN TO TRN-CKPT-FILE-NAME
+001510         ORGANIZATION IS RELATIVE
+001520         ACCESS MODE IS RANDOM
+001530         RELATIVE KEY IS TRN-CKPT-REL-KEY
+001540         FILE STATUS IS TRN-CKPT-FILE-STATUS.
+001550     SELECT PRODUCT-MASTER-FILE
+001560         ASSIGN TO TRN-PRODMST-FILE-NAME
+001570         ORGANIZATION IS INDEXED
+001580         ACCESS MODE IS RANDOM
+001590         RECORD KEY IS PRODUCT-CODE-MST
+001600         FILE STATUS IS TRN-PRODMST-FILE-STATUS.
+001610     SELECT AUDIT-LOG-FILE
+001620         ASSIGN TO TRN-AUDIT-FILE-NAME
+001630         ORGANIZATION IS LINE SEQUENTIAL
+001640         FILE STATUS IS TRN-AUDIT-FILE-STATUS.
+001650     SELECT TAX-RATE-FILE
+001660         ASSIGN TO TRN-TAXRATE-FILE-NAME
+001670         ORGANIZATION IS INDEXED
+001680         ACCESS MODE IS RANDOM
+001690         RECORD KEY IS TAX-CODE-KEY
+001700         FILE STATUS IS TRN-TAXRATE-FILE-STATUS.
+001710 DATA DIVISION.
+001720 FILE SECTION.
+001730 FD TRANS-FILE.
+001740 01 TRANS-REC.
+001750    05 NAME-IN         PIC X(20).
+001760    05 PRODUCT-CODE-IN PIC X(06).
+001770    05 UNIT-PRICE-IN   PIC 9(3)V99.
+001780    05 QTY-SOLD-IN     PIC 999.
+001790 FD SALES-FILE.
+001800 01 SALES-REC.
+001810    05 SALES-SEQ-NO         PIC 9(07).
+001820    05 NAME-OUT             PIC X(20).
+001830    05 TOTAL-PRICE-OUT      PIC 9(6)V99.
+001840    05 PRE-DISCOUNT-AMT-OUT PIC 9(6)V99.
+001850    05 DISCOUNT-RATE-OUT    PIC V999.
+001860    05 TAX-AMOUNT-OUT       PIC 9(6)V99.
+001870    05 NET-TOTAL-OUT        PIC 9(6)V99.
+001880 FD REJECT-FILE.
+001890 01 REJECT-REC.
+001900    05 REJ-NAME-IN         PIC X(20).
+001910    05 REJ-PRODUCT-CODE-IN PIC X(06).
+001920    05 REJ-UNIT-PRICE-IN   PIC 9(3)V99.
+001930    05 REJ-QTY-SOLD-IN     PIC 999.
+001940    05 REJ-REASON-CODE     PIC X(4).
+001950    05 REJ-REASON-TEXT     PIC X(40).
+001960 FD CONTROL-FILE.
+001970 01 CONTROL-REC.
+001980    05 CTL-LABEL             PIC X(20).
+001990    05 CTL-VALUE             PIC X(20).
+002000 FD CHECKPOINT-FILE.
+002010 01 CHECKPOINT-REC.
+002020    05 CKPT-RUN-DATE            PIC 9(08).
+002030    05 CKPT-RECORDS-READ        PIC 9(07).
+002040    05 CKPT-RECORDS-WRITTEN     PIC 9(07).
+002050    05 CKPT-RECORDS-REJECTED    PIC 9(07).
+002060    05 CKPT-DOLLAR-TOTAL        PIC 9(09)V99.
+002070    05 CKPT-LAST-SEQ-NO         PIC 9(07).
+002080    05 CKPT-STATUS              PIC X(01).
+002090        88 CKPT-COMPLETE             VALUE 'C'.
+002100        88 CKPT-IN-PROGRESS          VALUE 'I'.
+002110 FD PRODUCT-MASTER-FILE.
+002120 01 PRODUCT-MASTER-REC.
+002130    05 PRODUCT-CODE-MST      PIC X(06).
+002140    05 PRODUCT-DESC-MST      PIC X(20).
+002150    05 UNIT-PRICE-MST        PIC 9(3)V99.
+002160 FD AUDIT-LOG-FILE.
+002170 01 AUDIT-LOG-REC.
+002180    05 AUD-RUN-DATE             PIC 9(08).
+002190    05 FILLER                   PIC X(01) VALUE SPACE.
+002200    05 AUD-RECORDS-READ         PIC 9(07).
+002210    05 FILLER                   PIC X(01) VALUE SPACE.
+002220    05 AUD-RECORDS-WRITTEN      PIC 9(07).
+002230    05 FILLER                   PIC X(01) VALUE SPACE.
+002240    05 AUD-RECORDS-REJECTED     PIC 9(07).
+002250    05 FILLER                   PIC X(01) VALUE SPACE.
+002260    05 AUD-DOLLAR-TOTAL         PIC 9(09)V99.
+002270 FD TAX-RATE-FILE.
+002280 01 TAX-RATE-REC.
+002290    05 TAX-CODE-KEY             PIC X(06).
+002300    05 TAX-RATE-PCT             PIC V999.
+002310 WORKING-STORAGE SECTION.
+002320 01 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+002330 77 TRN-VALID-REC-SW       PIC X(01) VALUE 'Y'.
+002340     88 TRN-VALID-REC               VALUE 'Y'.
+002350     88 TRN-INVALID-REC             VALUE 'N'.
+002360 77 TRN-REASON-CODE        PIC X(04) VALUE SPACES.
+002370 77 TRN-REASON-TEXT        PIC X(40) VALUE SPACES.
+002380 77 TRN-RECORDS-READ       PIC 9(07) COMP VALUE ZERO.
+002390 77 TRN-RECORDS-WRITTEN    PIC 9(07) COMP VALUE ZERO.
+002400 77 TRN-RECORDS-REJECTED   PIC 9(07) COMP VALUE ZERO.
+002410 77 TRN-DOLLAR-TOTAL       PIC 9(09)V99 VALUE ZERO.
+002420 77 TRN-EDIT-COUNT         PIC ZZZ,ZZ9.
+002430 77 TRN-EDIT-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+002440 77 TRN-RUN-DATE           PIC 9(08) VALUE ZERO.
+002450 77 TRN-SKIP-COUNT         PIC 9(07) COMP VALUE ZERO.
+002460 77 TRN-CKPT-FILE-STATUS   PIC XX VALUE SPACES.
+002470 77 TRN-PRODMST-FILE-STATUS PIC XX VALUE SPACES.
+002480 77 TRN-AUDIT-FILE-STATUS   PIC XX VALUE SPACES.
+002490 77 TRN-TAXRATE-FILE-STATUS PIC XX VALUE SPACES.
+002500 77 TRN-TAX-RATE            PIC V999 VALUE ZERO.
+002510 77 TRN-SALESFILE-STATUS    PIC XX VALUE SPACES.
+002520 77 TRN-CKPT-REL-KEY       PIC 9(01) COMP VALUE 1.
+002530 77 TRN-CKPT-EXISTS-SW     PIC X(01) VALUE 'N'.
+002540     88 TRN-CKPT-REC-EXISTS         VALUE 'Y'.
+002550     88 TRN-CKPT-REC-NOT-EXISTS     VALUE 'N'.
+002560 77 TRN-SALES-SEQ-NO        PIC 9(07) COMP VALUE ZERO.
+002570 77 TRN-INPUT-FILE-NAME     PIC X(80) VALUE SPACES.
+002580 77 TRN-SALES-FILE-NAME     PIC X(80) VALUE SPACES.
+002590 77 TRN-REJECT-FILE-NAME    PIC X(80) VALUE SPACES.
+002600 77 TRN-CONTROL-FILE-NAME   PIC X(80) VALUE SPACES.
+002610 77 TRN-CKPT-FILE-NAME      PIC X(80) VALUE SPACES.
+002620 77 TRN-PRODMST-FILE-NAME   PIC X(80) VALUE SPACES.
+002630 77 TRN-AUDIT-FILE-NAME     PIC X(80) VALUE SPACES.
+002640 77 TRN-TAXRATE-FILE-NAME   PIC X(80) VALUE SPACES.
+002650 77 TRN-OUTPUT-BASE-NAME    PIC X(60) VALUE SPACES.
+002660 77 TRN-ENV-VALUE           PIC X(80) VALUE SPACES.
+002670 77 TRN-UNIT-PRICE         PIC 9(3)V99 VALUE ZERO.
+002680 77 TRN-DISCOUNT-RATE       PIC V999 VALUE ZERO.
+002690 77 TRN-PRE-DISCOUNT-AMT    PIC 9(6)V99 VALUE ZERO.
+002700 77 TRN-RESTART-SW         PIC X(01) VALUE 'N'.
+002710     88 TRN-IS-RESTART             VALUE 'Y'.
+002720     88 TRN-NOT-RESTART            VALUE 'N'.
+002730 77 TRN-SALES-EOF-SW        PIC X(01) VALUE 'N'.
+002740     88 TRN-SALES-EOF               VALUE 'Y'.
+002750     88 TRN-SALES-NOT-EOF           VALUE 'N'.
+002760 PROCEDURE DIVISION.
+002770 100-MAIN-MODULE.
+002780     ACCEPT TRN-RUN-DATE FROM DATE YYYYMMDD
+002790     PERFORM 103-ASSIGN-CKPT-FILENAME-RTN
+002800     PERFORM 104-OPEN-CHECKPOINT-RTN
+002810     PERFORM 110-READ-CHECKPOINT-RTN
+002820     PERFORM 105-ASSIGN-FILENAMES-RTN
+002830     OPEN INPUT TRANS-FILE
+002840     OPEN INPUT PRODUCT-MASTER-FILE
+002850     IF TRN-PRODMST-FILE-STATUS NOT = '00'
+002860         DISPLAY 'PRODUCT-MASTER-FILE OPEN ERROR, STATUS '
+002870             TRN-PRODMST-FILE-STATUS
+002880         MOVE 16 TO RETURN-CODE
+002890         STOP RUN
+002900     END-IF
+002910     OPEN INPUT TAX-RATE-FILE
+002920     IF TRN-TAXRATE-FILE-STATUS NOT = '00'
+002930         DISPLAY 'TAX-RATE-FILE OPEN ERROR, STATUS '
+002940             TRN-TAXRATE-FILE-STATUS
+002950         MOVE 16 TO RETURN-CODE
+002960         STOP RUN
+002970     END-IF
+002980     IF TRN-IS-RESTART
+002990         OPEN I-O SALES-FILE
+003000         OPEN EXTEND REJECT-FILE
+003010     ELSE
+003020         OPEN OUTPUT SALES-FILE
+003030              OUTPUT REJECT-FILE
+003040     END-IF
+003050     IF TRN-SALESFILE-STATUS NOT = '00'
+003060         DISPLAY 'SALES-FILE OPEN ERROR, STATUS '
+003070             TRN-SALESFILE-STATUS
+003080         MOVE 16 TO RETURN-CODE
+003090         STOP RUN
+003100     END-IF
+003110     IF TRN-IS-RESTART
+003120         PERFORM 115-DERIVE-SALES-SEQ-RTN
+003130     END-IF
+003140     OPEN OUTPUT CONTROL-FILE
+003150     OPEN EXTEND AUDIT-LOG-FILE
+003160     IF TRN-AUDIT-FILE-STATUS = '35'
+003170         OPEN OUTPUT AUDIT-LOG-FILE
+003180     END-IF
+003190     IF TRN-AUDIT-FILE-STATUS NOT = '00'
+003200         DISPLAY 'AUDIT-LOG-FILE OPEN ERROR, STATUS '
+003210             TRN-AUDIT-FILE-STATUS
+003220         MOVE 16 TO RETURN-CODE
+003230         STOP RUN
+003240     END-IF
+003250     PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+003260          READ TRANS-FILE
+003270             AT END
+003280                 MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+003290             NOT AT END
+003300                 ADD 1 TO TRN-RECORDS-READ
+003310                 IF TRN-RECORDS-READ > TRN-SKIP-COUNT
+003320                     PERFORM 200-CALC-RTN
+003330                     PERFORM 290-CHECKPOINT-CHECK-RTN
+003340                 END-IF
+003350          END-READ
+003360     END-PERFORM
+003370     PERFORM 300-WRITE-CONTROLS-RTN
+003380     PERFORM 297-WRITE-AUDIT-LOG-RTN
+003390     PERFORM 295-WRITE-FINAL-CHECKPOINT-RTN
+003400     CLOSE TRANS-FILE
+003410           SALES-FILE
+003420           REJECT-FILE
+003430           CONTROL-FILE
+003440           PRODUCT-MASTER-FILE
+003450           AUDIT-LOG-FILE
+003460           TAX-RATE-FILE
+003470           CHECKPOINT-FILE
+003480     STOP RUN.
+003490 103-ASSIGN-CKPT-FILENAME-RTN.
+003500     MOVE SPACES TO TRN-ENV-VALUE
+003510     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_CHECKPOINT_FILE'
+003520     IF TRN-ENV-VALUE = SPACES
+003530         MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransCkpt.TXT'
+003540             TO TRN-CKPT-FILE-NAME
+003550     ELSE
+003560         MOVE TRN-ENV-VALUE TO TRN-CKPT-FILE-NAME
+003570     END-IF.
+003580 104-OPEN-CHECKPOINT-RTN.
+003590     OPEN I-O CHECKPOINT-FILE
+003600     IF TRN-CKPT-FILE-STATUS = '35'
+003610         OPEN OUTPUT CHECKPOINT-FILE
+003620         CLOSE CHECKPOINT-FILE
+003630         OPEN I-O CHECKPOINT-FILE
+003640     END-IF
+003650     IF TRN-CKPT-FILE-STATUS NOT = '00'
+003660         DISPLAY 'CHECKPOINT-FILE OPEN ERROR, STATUS '
+003670             TRN-CKPT-FILE-STATUS
+003680         MOVE 16 TO RETURN-CODE
+003690         STOP RUN
+003700     END-IF.
+003710 105-ASSIGN-FILENAMES-RTN.
+003720     MOVE SPACES TO TRN-ENV-VALUE
+003730     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_INPUT_FILE'
+003740     IF TRN-ENV-VALUE = SPACES
+003750     MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransInput.TXT'
+003760         TO TRN-INPUT-FILE-NAME
+003770     ELSE
+003780         MOVE TRN-ENV-VALUE TO TRN-INPUT-FILE-NAME
+003790     END-IF
+003800     MOVE SPACES TO TRN-ENV-VALUE
+003810     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_OUTPUT_BASE'
+003820     IF TRN-ENV-VALUE = SPACES
+003830         MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransOutput'
+003840             TO TRN-OUTPUT-BASE-NAME
+003850     ELSE
+003860         MOVE TRN-ENV-VALUE TO TRN-OUTPUT-BASE-NAME
+003870     END-IF
+003880     MOVE SPACES TO TRN-SALES-FILE-NAME
+003890     STRING TRN-OUTPUT-BASE-NAME DELIMITED BY SPACE
+003900         '-' DELIMITED BY SIZE
+003910         TRN-RUN-DATE DELIMITED BY SIZE
+003920         '.TXT' DELIMITED BY SIZE
+003930         INTO TRN-SALES-FILE-NAME
+003940     END-STRING
+003950     MOVE SPACES TO TRN-ENV-VALUE
+003960     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_REJECT_FILE'
+003970     IF TRN-ENV-VALUE = SPACES
+003980     MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransReject.TXT'
+003990         TO TRN-REJECT-FILE-NAME
+004000     ELSE
+004010         MOVE TRN-ENV-VALUE TO TRN-REJECT-FILE-NAME
+004020     END-IF
+004030     MOVE SPACES TO TRN-ENV-VALUE
+004040     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_CONTROL_FILE'
+004050     IF TRN-ENV-VALUE = SPACES
+004060     MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransControl.TXT'
+004070         TO TRN-CONTROL-FILE-NAME
+004080     ELSE
+004090         MOVE TRN-ENV-VALUE TO TRN-CONTROL-FILE-NAME
+004100     END-IF
+004110     MOVE SPACES TO TRN-ENV-VALUE
+004120     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_PRODMST_FILE'
+004130     IF TRN-ENV-VALUE = SPACES
+004140     MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-ProductMaster.TXT'
+004150         TO TRN-PRODMST-FILE-NAME
+004160     ELSE
+004170         MOVE TRN-ENV-VALUE TO TRN-PRODMST-FILE-NAME
+004180     END-IF
+004190     MOVE SPACES TO TRN-ENV-VALUE
+004200     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_AUDIT_FILE'
+004210     IF TRN-ENV-VALUE = SPACES
+004220     MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransAudit.TXT'
+004230         TO TRN-AUDIT-FILE-NAME
+004240     ELSE
+004250         MOVE TRN-ENV-VALUE TO TRN-AUDIT-FILE-NAME
+004260     END-IF
+004270     MOVE SPACES TO TRN-ENV-VALUE
+004280     ACCEPT TRN-ENV-VALUE FROM ENVIRONMENT 'TRANS_TAXRATE_FILE'
+004290     IF TRN-ENV-VALUE = SPACES
+004300         MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TaxRate.TXT'
+004310             TO TRN-TAXRATE-FILE-NAME
+004320     ELSE
+004330         MOVE TRN-ENV-VALUE TO TRN-TAXRATE-FILE-NAME
+004340     END-IF.
+004350 110-READ-CHECKPOINT-RTN.
+004360     SET TRN-NOT-RESTART TO TRUE
+004370     SET TRN-CKPT-REC-NOT-EXISTS TO TRUE
+004380     MOVE ZERO TO TRN-SKIP-COUNT
+004390     MOVE 1 TO TRN-CKPT-REL-KEY
+004400     READ CHECKPOINT-FILE
+004410         INVALID KEY
+004420             CONTINUE
+004430         NOT INVALID KEY
+004440             SET TRN-CKPT-REC-EXISTS TO TRUE
+004450             IF CKPT-IN-PROGRESS
+004460                 SET TRN-IS-RESTART TO TRUE
+004470                 MOVE CKPT-RUN-DATE TO TRN-RUN-DATE
+004480                 MOVE CKPT-RECORDS-READ TO TRN-SKIP-COUNT
+004490                 MOVE CKPT-RECORDS-WRITTEN
+004500                     TO TRN-RECORDS-WRITTEN
+004510                 MOVE CKPT-RECORDS-REJECTED
+004520                     TO TRN-RECORDS-REJECTED
+004530                 MOVE CKPT-DOLLAR-TOTAL TO TRN-DOLLAR-TOTAL
+004540                 MOVE CKPT-LAST-SEQ-NO TO TRN-SALES-SEQ-NO
+004550             END-IF
+004560     END-READ.
+004570 115-DERIVE-SALES-SEQ-RTN.
+004580     SET TRN-SALES-NOT-EOF TO TRUE
+004590     MOVE ZERO TO SALES-SEQ-NO
+004600     START SALES-FILE KEY IS NOT LESS THAN SALES-SEQ-NO
+004610         INVALID KEY
+004620             SET TRN-SALES-EOF TO TRUE
+004630     END-START
+004640     PERFORM 116-FIND-HIGH-SEQ-RTN UNTIL TRN-SALES-EOF.
+004650 116-FIND-HIGH-SEQ-RTN.
+004660     READ SALES-FILE NEXT RECORD
+004670         AT END
+004680             SET TRN-SALES-EOF TO TRUE
+004690         NOT AT END
+004700             IF SALES-SEQ-NO > TRN-SALES-SEQ-NO
+004710                 MOVE SALES-SEQ-NO TO TRN-SALES-SEQ-NO
+004720             END-IF
+004730     END-READ.
+004740 200-CALC-RTN.
+004750     SET TRN-VALID-REC TO TRUE
+004760     MOVE SPACES TO TRN-REASON-CODE
+004770     MOVE SPACES TO TRN-REASON-TEXT
+004780     PERFORM 210-EDIT-TRANS-REC
+004790     IF TRN-VALID-REC
+004800         PERFORM 220-LOOKUP-PRODUCT-RTN
+004810     END-IF
+004820     IF TRN-VALID-REC
+004830         ADD 1 TO TRN-SALES-SEQ-NO
+004840         MOVE TRN-SALES-SEQ-NO TO SALES-SEQ-NO
+004850         MOVE NAME-IN TO NAME-OUT
+004860         MULTIPLY TRN-UNIT-PRICE BY QTY-SOLD-IN
+004870             GIVING TRN-PRE-DISCOUNT-AMT
+004880         PERFORM 225-APPLY-DISCOUNT-RTN
+004890         MOVE TRN-PRE-DISCOUNT-AMT TO PRE-DISCOUNT-AMT-OUT
+004900         MOVE TRN-DISCOUNT-RATE TO DISCOUNT-RATE-OUT
+004910         COMPUTE TOTAL-PRICE-OUT ROUNDED =
+004920             TRN-PRE-DISCOUNT-AMT -
+004930             (TRN-PRE-DISCOUNT-AMT * TRN-DISCOUNT-RATE)
+004940         PERFORM 227-APPLY-TAX-RTN
+004950     END-IF
+004960     IF TRN-VALID-REC
+004970         WRITE SALES-REC
+004980         IF TRN-SALESFILE-STATUS NOT = '00'
+004990             DISPLAY 'SALES-FILE WRITE ERROR, STATUS '
+005000                 TRN-SALESFILE-STATUS
+005010             MOVE 16 TO RETURN-CODE
+005020             STOP RUN
+005030         END-IF
+005040         ADD 1 TO TRN-RECORDS-WRITTEN
+005050         ADD TOTAL-PRICE-OUT TO TRN-DOLLAR-TOTAL
+005060     ELSE
+005070         MOVE NAME-IN TO REJ-NAME-IN
+005080         MOVE PRODUCT-CODE-IN TO REJ-PRODUCT-CODE-IN
+005090         MOVE UNIT-PRICE-IN TO REJ-UNIT-PRICE-IN
+005100         MOVE QTY-SOLD-IN TO REJ-QTY-SOLD-IN
+005110         MOVE TRN-REASON-CODE TO REJ-REASON-CODE
+005120         MOVE TRN-REASON-TEXT TO REJ-REASON-TEXT
+005130         WRITE REJECT-REC
+005140         ADD 1 TO TRN-RECORDS-REJECTED
+005150     END-IF.
+005160 210-EDIT-TRANS-REC.
+005170     IF NAME-IN = SPACES OR NAME-IN = LOW-VALUES
+005180         SET TRN-INVALID-REC TO TRUE
+005190         MOVE 'R001' TO TRN-REASON-CODE
+005200         MOVE 'NAME-IN IS BLANK OR INVALID' TO TRN-REASON-TEXT
+005210     END-IF
+005220     IF TRN-VALID-REC AND QTY-SOLD-IN = ZERO
+005230         SET TRN-INVALID-REC TO TRUE
+005240         MOVE 'R002' TO TRN-REASON-CODE
+005250         MOVE 'QTY-SOLD-IN IS ZERO' TO TRN-REASON-TEXT
+005260     END-IF
+005270     IF TRN-VALID-REC AND PRODUCT-CODE-IN = SPACES
+005280         SET TRN-INVALID-REC TO TRUE
+005290         MOVE 'R003' TO TRN-REASON-CODE
+005300         MOVE 'PRODUCT-CODE-IN IS MISSING' TO TRN-REASON-TEXT
+005310     END-IF.
+005320 220-LOOKUP-PRODUCT-RTN.
+005330     MOVE PRODUCT-CODE-IN TO PRODUCT-CODE-MST
+005340     READ PRODUCT-MASTER-FILE
+005350         INVALID KEY
+005360             SET TRN-INVALID-REC TO TRUE
+005370             MOVE 'R004' TO TRN-REASON-CODE
+005380             MOVE 'PRODUCT CODE NOT ON PRODUCT MASTER'
+005390                 TO TRN-REASON-TEXT
+005400         NOT INVALID KEY
+005410             MOVE UNIT-PRICE-MST TO TRN-UNIT-PRICE
+005420     END-READ
+005430     IF TRN-PRODMST-FILE-STATUS NOT = '00' AND
+005440         TRN-PRODMST-FILE-STATUS NOT = '23'
+005450         DISPLAY 'PRODUCT-MASTER-FILE READ ERROR, STATUS '
+005460             TRN-PRODMST-FILE-STATUS
+005470         MOVE 16 TO RETURN-CODE
+005480         STOP RUN
+005490     END-IF
+005500     IF TRN-VALID-REC AND TRN-UNIT-PRICE = ZERO
+005510         SET TRN-INVALID-REC TO TRUE
+005520         MOVE 'R005' TO TRN-REASON-CODE
+005530         MOVE 'PRODUCT MASTER UNIT PRICE IS ZERO'
+005540             TO TRN-REASON-TEXT
+005550     END-IF.
+005560 225-APPLY-DISCOUNT-RTN.
+005570     IF QTY-SOLD-IN > 250
+005580         MOVE .100 TO TRN-DISCOUNT-RATE
+005590     ELSE
+005600         IF QTY-SOLD-IN > 100
+005610             MOVE .050 TO TRN-DISCOUNT-RATE
+005620         ELSE
+005630             MOVE ZERO TO TRN-DISCOUNT-RATE
+005640         END-IF
+005650     END-IF.
+005660 227-APPLY-TAX-RTN.
+005670     MOVE PRODUCT-CODE-IN TO TAX-CODE-KEY
+005680     READ TAX-RATE-FILE
+005690         INVALID KEY
+005700             SET TRN-INVALID-REC TO TRUE
+005710             MOVE 'R006' TO TRN-REASON-CODE
+005720             MOVE 'PRODUCT CODE NOT ON TAX RATE FILE'
+005730                 TO TRN-REASON-TEXT
+005740         NOT INVALID KEY
+005750             MOVE TAX-RATE-PCT TO TRN-TAX-RATE
+005760     END-READ
+005770     IF TRN-TAXRATE-FILE-STATUS NOT = '00' AND
+005780         TRN-TAXRATE-FILE-STATUS NOT = '23'
+005790         DISPLAY 'TAX-RATE-FILE READ ERROR, STATUS '
+005800             TRN-TAXRATE-FILE-STATUS
+005810         MOVE 16 TO RETURN-CODE
+005820         STOP RUN
+005830     END-IF
+005840     IF TRN-VALID-REC
+005850         COMPUTE TAX-AMOUNT-OUT ROUNDED =
+005860             TOTAL-PRICE-OUT * TRN-TAX-RATE
+005870         ADD TOTAL-PRICE-OUT TAX-AMOUNT-OUT
+005880             GIVING NET-TOTAL-OUT
+005890             ON SIZE ERROR
+005900                 SET TRN-INVALID-REC TO TRUE
+005910                 MOVE 'R007' TO TRN-REASON-CODE
+005920                 MOVE 'NET TOTAL EXCEEDS SALES-REC CAPACITY'
+005930                     TO TRN-REASON-TEXT
+005940         END-ADD
+005950     END-IF.
+005960 290-CHECKPOINT-CHECK-RTN.
+005970     SET CKPT-IN-PROGRESS TO TRUE
+005980     PERFORM 296-WRITE-CHECKPOINT-RTN.
+005990 295-WRITE-FINAL-CHECKPOINT-RTN.
+006000     SET CKPT-COMPLETE TO TRUE
+006010     PERFORM 296-WRITE-CHECKPOINT-RTN.
+006020 296-WRITE-CHECKPOINT-RTN.
+006030     MOVE TRN-RUN-DATE TO CKPT-RUN-DATE
+006040     MOVE TRN-RECORDS-READ TO CKPT-RECORDS-READ
+006050     MOVE TRN-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+006060     MOVE TRN-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+006070     MOVE TRN-DOLLAR-TOTAL TO CKPT-DOLLAR-TOTAL
+006080     MOVE TRN-SALES-SEQ-NO TO CKPT-LAST-SEQ-NO
+006090     MOVE 1 TO TRN-CKPT-REL-KEY
+006100     IF TRN-CKPT-REC-EXISTS
+006110         REWRITE CHECKPOINT-REC
+006120         IF TRN-CKPT-FILE-STATUS NOT = '00'
+006130             DISPLAY 'CHECKPOINT-FILE REWRITE ERROR, STATUS '
+006140                 TRN-CKPT-FILE-STATUS
+006150             MOVE 16 TO RETURN-CODE
+006160             STOP RUN
+006170         END-IF
+006180     ELSE
+006190         WRITE CHECKPOINT-REC
+006200         IF TRN-CKPT-FILE-STATUS NOT = '00'
+006210             DISPLAY 'CHECKPOINT-FILE WRITE ERROR, STATUS '
+006220                 TRN-CKPT-FILE-STATUS
+006230             MOVE 16 TO RETURN-CODE
+006240             STOP RUN
+006250         END-IF
+006260         SET TRN-CKPT-REC-EXISTS TO TRUE
+006270     END-IF.
+006280 300-WRITE-CONTROLS-RTN.
+006290     MOVE 'TRANS RECORDS READ  ' TO CTL-LABEL
+006300     MOVE TRN-RECORDS-READ TO TRN-EDIT-COUNT
+006310     MOVE TRN-EDIT-COUNT TO CTL-VALUE
+006320     WRITE CONTROL-REC
+006330     MOVE 'SALES RECORDS WRITTEN' TO CTL-LABEL
+006340     MOVE TRN-RECORDS-WRITTEN TO TRN-EDIT-COUNT
+006350     MOVE TRN-EDIT-COUNT TO CTL-VALUE
+006360     WRITE CONTROL-REC
+006370     MOVE 'RECORDS REJECTED    ' TO CTL-LABEL
+006380     MOVE TRN-RECORDS-REJECTED TO TRN-EDIT-COUNT
+006390     MOVE TRN-EDIT-COUNT TO CTL-VALUE
+006400     WRITE CONTROL-REC
+006410     MOVE 'DOLLAR CONTROL TOTAL' TO CTL-LABEL
+006420     MOVE TRN-DOLLAR-TOTAL TO TRN-EDIT-AMOUNT
+006430     MOVE TRN-EDIT-AMOUNT TO CTL-VALUE
+006440     WRITE CONTROL-REC.
+006450 297-WRITE-AUDIT-LOG-RTN.
+006460     MOVE TRN-RUN-DATE TO AUD-RUN-DATE
+006470     MOVE TRN-RECORDS-READ TO AUD-RECORDS-READ
+006480     MOVE TRN-RECORDS-WRITTEN TO AUD-RECORDS-WRITTEN
+006490     MOVE TRN-RECORDS-REJECTED TO AUD-RECORDS-REJECTED
+006500     MOVE TRN-DOLLAR-TOTAL TO AUD-DOLLAR-TOTAL
+006510     WRITE AUDIT-LOG-REC
+006520     IF TRN-AUDIT-FILE-STATUS NOT = '00'
+006530         DISPLAY 'AUDIT-LOG-FILE WRITE ERROR, STATUS '
+006540             TRN-AUDIT-FILE-STATUS
+006550         MOVE 16 TO RETURN-CODE
+006560         STOP RUN
+006570     END-IF.

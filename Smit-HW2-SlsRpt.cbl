@@ -0,0 +1,231 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SLSRPT.
+000030 AUTHOR. J SMITH.
+000040 INSTALLATION. ACCOUNTING SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                      *
+000090*----------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                              *
+000110*  08/09/2026  JS   ORIGINAL PROGRAM.  SORTS SALES-FILE BY    *
+000120*                   NAME-OUT AND PRINTS A PAGE-FORMATTED      *
+000130*                   SUMMARY REPORT WITH A SUBTOTAL LINE EACH  *
+000140*                   TIME NAME-OUT CHANGES AND A GRAND TOTAL   *
+000150*                   AT THE END OF THE REPORT.                 *
+000160*  08/09/2026  JS   SALES-FILE IS NOW AN INDEXED FILE KEYED   *
+000170*                   ON SALES-SEQ-NO (SEE TRANS).  SALES-REC   *
+000180*                   PICKS UP THE SEQ NUMBER AND THE DISCOUNT/ *
+000190*                   TAX FIELDS SO RECORD LAYOUTS STAY IN      *
+000200*                   SYNC; THE SORT STEP IS UNCHANGED SINCE    *
+000210*                   IT ONLY NEEDS SEQUENTIAL ACCESS.          *
+000220*  08/09/2026  JS   SALES-FILE'S SELECT NOW NAMES A            *
+000230*                   WORKING-STORAGE FIELD INSTEAD OF A         *
+000240*                   LITERAL.  105-ASSIGN-FILENAME-RTN BUILDS   *
+000250*                   THE SAME BASE-NAME-PLUS-RUN-DATE FILE      *
+000260*                   NAME AS TRANS DOES, SO THIS REPORT KEEPS   *
+000270*                   FINDING TODAY'S SALES-FILE AFTER TRANS     *
+000280*                   STARTED DATE-STAMPING ITS OUTPUT.          *
+000290*  08/09/2026  JS   RPT-SALESFILE-STATUS IS NOW CHECKED RIGHT   *
+000300*                   AFTER THE SORT STATEMENT'S IMPLICIT OPEN    *
+000310*                   OF SALES-FILE, SO A REPORT RUN AGAINST A     *
+000320*                   SALES-FILE THAT DOESN'T EXIST YET (WRONG     *
+000330*                   TRANS_RUN_DATE, REPORT RUN BEFORE TRANS)     *
+000340*                   ABENDS WITH A CLEAR MESSAGE INSTEAD OF        *
+000350*                   SILENTLY PRINTING AN EMPTY REPORT.            *
+000360*  08/09/2026  JS   RPT-SUB-AMOUNT WAS ONLY WIDE ENOUGH FOR A      *
+000370*                   SIX-DIGIT SUBTOTAL WHILE RPT-SUBTOTAL-AMT      *
+000380*                   CARRIES SEVEN, SO A SUBTOTAL OF $1,000,000     *
+000390*                   OR MORE WOULD PRINT HIGH-ORDER TRUNCATED.       *
+000400*                   RPT-SUB-AMOUNT IS NOW THE SAME WIDTH AS         *
+000410*                   RPT-GRD-AMOUNT SCALED DOWN ONE GROUP, MATCHING  *
+000420*                   RPT-SUBTOTAL-AMT'S PIC 9(07)V99.                *
+000430*----------------------------------------------------------*
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT SALES-FILE
+000480         ASSIGN TO RPT-SALES-FILE-NAME
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS SEQUENTIAL
+000510         RECORD KEY IS SALES-SEQ-NO
+000520         ALTERNATE RECORD KEY IS NAME-OUT WITH DUPLICATES
+000530         FILE STATUS IS RPT-SALESFILE-STATUS.
+000540     SELECT SALES-SORTED-FILE
+000550         ASSIGN TO
+000560         '\\client\E$\COBOL\Homework2\Smit-HW2-TransOutputSrt.TXT'
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+000580     SELECT SORT-WORK-FILE
+000590         ASSIGN TO 'SRTWK01'.
+000600     SELECT REPORT-FILE
+000610         ASSIGN TO
+000620         '\\client\E$\COBOL\Homework2\Smit-HW2-SalesReport.TXT'
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD SALES-FILE.
+000670 01 SALES-REC.
+000680    05 SALES-SEQ-NO         PIC 9(07).
+000690    05 NAME-OUT             PIC X(20).
+000700    05 TOTAL-PRICE-OUT      PIC 9(6)V99.
+000710    05 PRE-DISCOUNT-AMT-OUT PIC 9(6)V99.
+000720    05 DISCOUNT-RATE-OUT    PIC V999.
+000730    05 TAX-AMOUNT-OUT       PIC 9(6)V99.
+000740    05 NET-TOTAL-OUT        PIC 9(6)V99.
+000750 FD SALES-SORTED-FILE.
+000760 01 SALES-SORTED-REC.
+000770    05 SRT-OUT-SEQ-NO           PIC 9(07).
+000780    05 SRT-OUT-NAME-OUT         PIC X(20).
+000790    05 SRT-OUT-TOTAL-PRICE-OUT  PIC 9(6)V99.
+000800    05 SRT-OUT-PRE-DISC-AMT     PIC 9(6)V99.
+000810    05 SRT-OUT-DISCOUNT-RATE    PIC V999.
+000820    05 SRT-OUT-TAX-AMOUNT       PIC 9(6)V99.
+000830    05 SRT-OUT-NET-TOTAL        PIC 9(6)V99.
+000840 SD SORT-WORK-FILE.
+000850 01 SORT-REC.
+000860    05 SRT-SEQ-NO          PIC 9(07).
+000870    05 SRT-NAME-OUT        PIC X(20).
+000880    05 SRT-TOTAL-PRICE-OUT PIC 9(6)V99.
+000890    05 SRT-PRE-DISC-AMT    PIC 9(6)V99.
+000900    05 SRT-DISCOUNT-RATE   PIC V999.
+000910    05 SRT-TAX-AMOUNT      PIC 9(6)V99.
+000920    05 SRT-NET-TOTAL       PIC 9(6)V99.
+000930 FD REPORT-FILE.
+000940 01 REPORT-LINE               PIC X(80).
+000950 WORKING-STORAGE SECTION.
+000960 01 RPT-HEADING-1.
+000970    05 FILLER               PIC X(25) VALUE SPACES.
+000980    05 FILLER               PIC X(28)
+000990        VALUE 'SALESPERSON/PRODUCT SUMMARY'.
+001000    05 FILLER                PIC X(12) VALUE SPACES.
+001010    05 FILLER                PIC X(05) VALUE 'PAGE '.
+001020    05 RPT-PAGE-NO            PIC ZZ9.
+001030 01 RPT-HEADING-2.
+001040    05 FILLER                PIC X(20) VALUE 'NAME'.
+001050    05 FILLER                PIC X(15) VALUE SPACES.
+001060    05 FILLER                PIC X(06) VALUE 'AMOUNT'.
+001070 01 RPT-DETAIL-LINE.
+001080    05 RPT-DTL-NAME           PIC X(20).
+001090    05 FILLER                 PIC X(05) VALUE SPACES.
+001100    05 RPT-DTL-AMOUNT         PIC ZZZ,ZZ9.99.
+001110 01 RPT-SUBTOTAL-LINE.
+001120    05 FILLER                 PIC X(15) VALUE SPACES.
+001130    05 FILLER                 PIC X(10) VALUE '  SUBTOTAL'.
+001140    05 RPT-SUB-AMOUNT         PIC Z,ZZZ,ZZ9.99.
+001150 01 RPT-GRANDTOTAL-LINE.
+001160    05 FILLER                 PIC X(15) VALUE SPACES.
+001170    05 FILLER                 PIC X(10) VALUE 'GRAND TOTL'.
+001180    05 RPT-GRD-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+001190 77 RPT-PREV-NAME              PIC X(20) VALUE SPACES.
+001200 77 RPT-SUBTOTAL-AMT           PIC 9(07)V99 VALUE ZERO.
+001210 77 RPT-GRAND-TOTAL-AMT        PIC 9(09)V99 VALUE ZERO.
+001220 77 RPT-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+001230 77 RPT-PAGE-COUNT             PIC 9(03) COMP VALUE ZERO.
+001240 77 RPT-LINES-PER-PAGE         PIC 9(03) COMP VALUE 55.
+001250 77 RPT-FIRST-RECORD-SW        PIC X(01) VALUE 'Y'.
+001260     88 RPT-FIRST-RECORD               VALUE 'Y'.
+001270     88 RPT-NOT-FIRST-RECORD           VALUE 'N'.
+001280 77 RPT-MORE-RECORDS-SW        PIC X(01) VALUE 'Y'.
+001290     88 RPT-MORE-RECORDS               VALUE 'Y'.
+001300     88 RPT-NO-MORE-RECORDS            VALUE 'N'.
+001310 77 RPT-SALESFILE-STATUS       PIC XX VALUE SPACES.
+001320 77 RPT-RUN-DATE                PIC 9(08) VALUE ZERO.
+001330 77 RPT-OUTPUT-BASE-NAME        PIC X(60) VALUE SPACES.
+001340 77 RPT-ENV-VALUE               PIC X(80) VALUE SPACES.
+001350 77 RPT-SALES-FILE-NAME         PIC X(80) VALUE SPACES.
+001360 PROCEDURE DIVISION.
+001370 100-MAIN-MODULE.
+001380     PERFORM 105-ASSIGN-FILENAME-RTN
+001390     SORT SORT-WORK-FILE
+001400         ON ASCENDING KEY SRT-NAME-OUT
+001410         USING SALES-FILE
+001420         GIVING SALES-SORTED-FILE
+001430     IF RPT-SALESFILE-STATUS NOT = '00'
+001440         DISPLAY 'SALES-FILE OPEN ERROR, STATUS '
+001450             RPT-SALESFILE-STATUS
+001460         MOVE 16 TO RETURN-CODE
+001470         STOP RUN
+001480     END-IF
+001490     OPEN INPUT SALES-SORTED-FILE
+001500     OPEN OUTPUT REPORT-FILE
+001510     PERFORM 200-HEADING-RTN
+001520     PERFORM UNTIL RPT-NO-MORE-RECORDS
+001530          READ SALES-SORTED-FILE
+001540             AT END
+001550                 SET RPT-NO-MORE-RECORDS TO TRUE
+001560             NOT AT END
+001570                 PERFORM 210-DETAIL-RTN
+001580          END-READ
+001590     END-PERFORM
+001600     IF RPT-NOT-FIRST-RECORD
+001610         PERFORM 220-SUBTOTAL-RTN
+001620     END-IF
+001630     PERFORM 230-GRAND-TOTAL-RTN
+001640     CLOSE SALES-SORTED-FILE
+001650           REPORT-FILE
+001660     STOP RUN.
+001670 105-ASSIGN-FILENAME-RTN.
+001680     MOVE SPACES TO RPT-ENV-VALUE
+001690     ACCEPT RPT-ENV-VALUE FROM ENVIRONMENT 'TRANS_RUN_DATE'
+001700     IF RPT-ENV-VALUE = SPACES
+001710         ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+001720     ELSE
+001730         MOVE RPT-ENV-VALUE(1:8) TO RPT-RUN-DATE
+001740     END-IF
+001750     MOVE SPACES TO RPT-ENV-VALUE
+001760     ACCEPT RPT-ENV-VALUE FROM ENVIRONMENT 'TRANS_OUTPUT_BASE'
+001770     IF RPT-ENV-VALUE = SPACES
+001780       MOVE '\\client\E$\COBOL\Homework2\Smit-HW2-TransOutput'
+001790         TO RPT-OUTPUT-BASE-NAME
+001800     ELSE
+001810         MOVE RPT-ENV-VALUE TO RPT-OUTPUT-BASE-NAME
+001820     END-IF
+001830     MOVE SPACES TO RPT-SALES-FILE-NAME
+001840     STRING RPT-OUTPUT-BASE-NAME DELIMITED BY SPACE
+001850         '-' DELIMITED BY SIZE
+001860         RPT-RUN-DATE DELIMITED BY SIZE
+001870         '.TXT' DELIMITED BY SIZE
+001880         INTO RPT-SALES-FILE-NAME
+001890     END-STRING.
+001900 200-HEADING-RTN.
+001910     ADD 1 TO RPT-PAGE-COUNT
+001920     MOVE RPT-PAGE-COUNT TO RPT-PAGE-NO
+001930     MOVE RPT-HEADING-1 TO REPORT-LINE
+001940     WRITE REPORT-LINE
+001950     MOVE RPT-HEADING-2 TO REPORT-LINE
+001960     WRITE REPORT-LINE
+001970     MOVE SPACES TO REPORT-LINE
+001980     WRITE REPORT-LINE
+001990     MOVE ZERO TO RPT-LINE-COUNT.
+002000 210-DETAIL-RTN.
+002010     IF RPT-FIRST-RECORD
+002020         MOVE SRT-OUT-NAME-OUT TO RPT-PREV-NAME
+002030         SET RPT-NOT-FIRST-RECORD TO TRUE
+002040     ELSE
+002050         IF SRT-OUT-NAME-OUT NOT = RPT-PREV-NAME
+002060             PERFORM 220-SUBTOTAL-RTN
+002070             MOVE SRT-OUT-NAME-OUT TO RPT-PREV-NAME
+002080         END-IF
+002090     END-IF
+002100     IF RPT-LINE-COUNT NOT LESS THAN RPT-LINES-PER-PAGE
+002110         PERFORM 200-HEADING-RTN
+002120     END-IF
+002130     MOVE SRT-OUT-NAME-OUT TO RPT-DTL-NAME
+002140     MOVE SRT-OUT-TOTAL-PRICE-OUT TO RPT-DTL-AMOUNT
+002150     MOVE RPT-DETAIL-LINE TO REPORT-LINE
+002160     WRITE REPORT-LINE
+002170     ADD 1 TO RPT-LINE-COUNT
+002180     ADD SRT-OUT-TOTAL-PRICE-OUT TO RPT-SUBTOTAL-AMT
+002190     ADD SRT-OUT-TOTAL-PRICE-OUT TO RPT-GRAND-TOTAL-AMT.
+002200 220-SUBTOTAL-RTN.
+002210     MOVE RPT-SUBTOTAL-AMT TO RPT-SUB-AMOUNT
+002220     MOVE RPT-SUBTOTAL-LINE TO REPORT-LINE
+002230     WRITE REPORT-LINE
+002240     MOVE SPACES TO REPORT-LINE
+002250     WRITE REPORT-LINE
+002260     ADD 1 TO RPT-LINE-COUNT
+002270     MOVE ZERO TO RPT-SUBTOTAL-AMT.
+002280 230-GRAND-TOTAL-RTN.
+002290     MOVE RPT-GRAND-TOTAL-AMT TO RPT-GRD-AMOUNT
+002300     MOVE RPT-GRANDTOTAL-LINE TO REPORT-LINE
+002310     WRITE REPORT-LINE.
